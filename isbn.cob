@@ -1,4 +1,6 @@
-*> NOTES:                  It is expected that the input file will have no more than 1000 lines
+*> NOTES:                  The input file may have up to maxISBNRecords (currently 10000) lines;
+*>                         once that many have been read, readISBN stops with a WARNING display and
+*>                         leaves the rest of the file unprocessed rather than overrunning the table
 
 identification division.
 program-id. isbnValidator.
@@ -11,14 +13,49 @@ environment division.
    select inputFile assign to dynamic fileName
       file status is fileStatus
       organization is line sequential.
+   select reportFile assign to dynamic reportFileName
+      file status is reportFileStatus
+      organization is line sequential.
+   select auditFile assign to dynamic auditFileName
+      file status is auditFileStatus
+      organization is line sequential.
+   select crosswalkFile assign to dynamic crosswalkFileName
+      file status is crosswalkFileStatus
+      organization is line sequential.
+   select catalogFile assign to dynamic catalogFileName
+      file status is catalogFileStatus
+      organization is indexed
+      access mode is dynamic
+      record key is catalogISBN.
+   select restartFile assign to dynamic restartFileName
+      file status is restartFileStatus
+      organization is line sequential.
 
 data division.
    *> Declaring variables used for file processing
    file section.
    fd inputFile.
    01 curISBN.
-      05 ISBN pic x(10).
-      
+      05 ISBN pic x(20).
+
+   fd reportFile.
+   01 reportRecord pic x(1000).
+
+   fd auditFile.
+   01 auditRecord pic x(200).
+
+   fd crosswalkFile.
+   01 crosswalkRecord pic x(40).
+
+   fd catalogFile.
+   01 catalogRecord.
+      05 catalogISBN pic x(13).
+
+   fd restartFile.
+   01 restartRecord.
+      05 restartSavedFileName pic x(50).
+      05 restartSavedCounter pic 9(5).
+
    *> Declaring all other variables
    working-storage section.
 
@@ -27,18 +64,73 @@ data division.
    01 fileStatus pic x(2).
    01 fileExists pic 9999.
    01 eofSwitch pic 9999.
+   01 reportFileName pic x(60).
+   01 reportFileStatus pic x(2).
+   01 reportFileAvailable pic 9.
+   01 batchFileName pic x(50).
+   01 batchSupplied pic 9.
+   01 totalValidCount pic 9(5).
+   01 totalInvalidCount pic 9(5).
+   01 numISBNRead pic 9(5).
+   01 maxISBNRecords pic 9(5) value 10000.
+   01 tableFullWarned pic 9.
+   01 auditFileName pic x(30) value "ISBNVALIDATOR-AUDIT.LOG".
+   01 auditFileStatus pic x(2).
+   01 auditDate pic x(8).
+   01 auditTime pic x(8).
+   01 auditSegmentNote pic x(30).
+   01 displayMessageBuffer pic x(200).
+   01 crosswalkFileName pic x(60).
+   01 crosswalkFileStatus pic x(2).
+   01 crosswalkFileAvailable pic 9.
+
+   *> Variables that deal with the ISBN-10 -> ISBN-13 crosswalk conversion
+   01 isbn13Candidate pic x(13).
+   01 isbn13CheckDigit pic 9.
+
+   *> Variables that deal with cross-referencing against the existing catalog master file
+   01 catalogFileName pic x(60) value "CATALOG-MASTER.DAT".
+   01 catalogFileStatus pic x(2).
+   01 catalogAvailable pic 9.
+
+   *> Variables that deal with checkpoint/restart support for large validation runs
+   01 restartFileName pic x(60).
+   01 restartFileStatus pic x(2).
+   01 checkpointInterval pic 9(5) value 500.
+   01 checkpointValue pic 9(5).
+   01 checkpointDivision pic 9(5).
+   01 checkpointModulo pic 9(5).
+   01 restartFileExists pic 9.
+   01 restartCounter pic 9(5).
+   01 resumeRequested pic 9.
+   01 resumeAnswer pic x(1).
+   01 skipCounter pic 9(5).
+   01 firstRecordToProcess pic 9(5) value 1.
    01 readListISBN.
-      05 readStringsISBN occurs 1000 times.
-         10 readContentISBN pic x(10).
+      05 readStringsISBN occurs 10000 times.
+         10 readContentISBN pic x(20).
 
    *> Variables that deal with the processing and storage of potential ISBNs
-   01 numISBN pic 9999.
+   01 numISBN pic 9(5).
    01 tempProcessedMessageISBN pic x(1000).
    01 processedListISBN.
-      05 processedContentInvalid pic 9 occurs 1000.
-      05 processedStringsISBN occurs 1000 times.
+      05 processedContentInvalid pic 9 occurs 10000.
+      05 processedContentLength pic 99 occurs 10000.
+      05 processedContentDuplicate pic 9 occurs 10000.
+      05 processedContentDupOf pic 9(5) occurs 10000.
+      05 processedContentISBN13 pic x(13) occurs 10000.
+      05 processedStringsISBN occurs 10000 times.
          10 processedContentISBN pic x(1000).
 
+   *> Variables that deal with duplicate detection - comparisons are done against a hyphen/space-stripped
+   *> copy of each ISBN so "0-306-40615-2" and "0306406152" are still caught as the same ISBN
+   01 rawISBNForNormalize pic x(20).
+   01 normalizedISBNResult pic x(13).
+   01 normalizeCounterJ pic 99.
+   01 normalizeResultLen pic 99.
+   01 normISBNA pic x(20).
+   01 counterK pic 9(5).
+
    *> Variables that deal with the checkSum calculation
    01 curCharToInt pic 99.
    01 curMultiplyFactor pic 99.
@@ -46,34 +138,63 @@ data division.
    01 totalChecksumDivision pic 9999.
    01 totalChecksumModulo pic 9999.
    01 totalChecksumSubtracted pic 99.
+   01 checksumFailed pic 9.
+   01 eanChecksumRemainder pic 9.
+   01 curISBNLength pic 99.
+   01 curISBNLengthPlus1 pic 99.
+   01 actualISBNLength pic 99.
+   01 lengthScanCounter pic 99.
+   01 lengthScanDone pic 9.
 
    *> Counters and temp variables
-   01 counter pic 999.
+   01 counter pic 9(5).
    01 counterJ pic 999.
    01 counterJTemp pic 99.
-   01 prevISBN pic x(10).
    01 foundErrorISBN pic 9.
+   01 foundValidCharISBN pic 9.
    01 curChar pic x(1).
 
 procedure division.
    *> Print welcome message and instructions
    display "--------------------------------------------------"
    display "|  Welcome to a Cobol ISBN verification program  |"
-   display "--------------------------------------------------"
-   display "Please enter a file name that contains potential ISBN numbers: " with no advancing.
+   display "--------------------------------------------------".
 
    *> readISBN Subprogram/Paragraph - Reading the file and placing contents into array of strings
    readISBN.
-      *> Get file name from user and prompt until the file can be opened
+      *> Checking for a batch-supplied file name (JCL PARM / command line, falling back to an environment
+      *> variable) so the program can be dropped into a scheduled job instead of always waiting on an operator
+      move 0 to batchSupplied
+      move spaces to batchFileName
+      accept batchFileName from command-line
+      if batchFileName is equal to spaces then
+         accept batchFileName from environment "ISBNVALIDATOR_FILENAME"
+      end-if
+      if batchFileName is not equal to spaces then
+         move batchFileName to fileName
+         move 1 to batchSupplied
+      end-if
+
+      if batchSupplied is equal to 0 then
+         display "Please enter a file name that contains potential ISBN numbers: " with no advancing
+      end-if
+
+      *> Get file name and prompt until the file can be opened - skipped entirely when run unattended with a batch-supplied name
       move 0 to fileExists
       perform until fileExists is equal to 1
 
-         *> Loop until a file that exists is entered   
-         accept fileName
+         *> Loop until a file that exists is entered, unless a batch-supplied file name is already in hand
+         if batchSupplied is equal to 0 then
+            accept fileName
+         end-if
          open input inputFile
-         
+
          *> Checking file status
          if fileStatus is not equal to 00 then
+            if batchSupplied is equal to 1 then
+               display "ERROR: batch-supplied file name could not be opened: " fileName
+               stop run
+            end-if
             display "ERROR: Invalid file detected, enter a valid text file that contains potential ISBN numbers: " with no advancing
          else
             display "Valid file detected, checking for potential ISBNs and listing results below..."
@@ -84,68 +205,217 @@ procedure division.
 
          *> Closing file descriptor
          close inputFile
-         
+
       end-perform.
 
+      *> Building the report file name off of the input file name so the results can be attached to a ticket or emailed out
+      string fileName delimited by space "-REPORT.TXT" delimited by size into reportFileName
+
+      *> Building the ISBN-10 -> ISBN-13 crosswalk file name off of the same input file name
+      string fileName delimited by space "-CROSSWALK.TXT" delimited by size into crosswalkFileName
+
+      *> Building the checkpoint/restart file name off of the same input file name
+      string fileName delimited by space "-RESTART.DAT" delimited by size into restartFileName
+
+      *> Checking for a checkpoint left behind by an earlier, unfinished run against this same input file
+      move 0 to restartFileExists
+      move 0 to restartCounter
+      move 0 to resumeRequested
+      open input restartFile
+      if restartFileStatus is equal to 00 then
+         read restartFile
+            not at end
+               if restartSavedFileName is equal to fileName then
+                  move 1 to restartFileExists
+                  move restartSavedCounter to restartCounter
+               end-if
+         end-read
+         close restartFile
+      end-if
+
+      *> Offering to resume from the checkpoint instead of reprocessing everything from the top - an
+      *> unattended batch run just resumes outright since there is no operator around to answer a prompt
+      if restartFileExists is equal to 1 and restartCounter is greater than 1 then
+         if batchSupplied is equal to 1 then
+            move 1 to resumeRequested
+            move spaces to displayMessageBuffer
+            string "Resuming batch run on " delimited by size
+               fileName delimited by space
+               " from checkpoint at record " delimited by size
+               restartCounter delimited by size
+               into displayMessageBuffer
+            display displayMessageBuffer
+         else
+            display "A checkpoint from an earlier run of this file was found at record " restartCounter "; resume from there? (Y/N): " with no advancing
+            accept resumeAnswer
+            if resumeAnswer is equal to 'Y' or resumeAnswer is equal to 'y' then
+               move 1 to resumeRequested
+               display "Resuming from checkpoint at record " restartCounter
+            else
+               display "Starting from the beginning of the file instead"
+            end-if
+         end-if
+      end-if
+
       *> Reopening the closed file to reset the filepointer, and actually reading it this time instead of checking for existance
       open input inputFile
-      move 1 to numISBN
       move 0 to eofSwitch
-      perform until eofSwitch equals 1
-         
+      move 0 to tableFullWarned
+
+      move 1 to numISBN
+      move 1 to firstRecordToProcess
+
+      if resumeRequested is equal to 1 then
+         *> Re-reading the records the checkpoint says an earlier run already got through and storing
+         *> them back into the table instead of just skipping past them - the checkpoint only tells us
+         *> a prior run was interrupted, it doesn't mean the records before it are safe to leave out of
+         *> this run's report/crosswalk/audit output. isValid/checkSUM/checkDuplicatesISBN/convertToISBN13/
+         *> crossReferenceCatalog and the report/audit paragraphs all still start at firstRecordToProcess
+         *> (record 1), so the whole original file gets reprocessed and re-emitted, not just the tail.
+         move 1 to skipCounter
+         perform until skipCounter is greater than restartCounter - 1
+         or eofSwitch is equal to 1
+            read inputFile
+               at end
+                  move 1 to eofSwitch
+                  close inputFile
+               not at end
+                  move curISBN to readStringsISBN(numISBN)
+                  add 1 to numISBN
+            end-read
+            add 1 to skipCounter
+         end-perform
+      end-if
+
+      perform until eofSwitch is equal to 1
+
          *> Reading a line from the input file
          read inputFile
-            at end 
+            at end
                move 1 to eofSwitch
                close inputFile
          end-read
 
          *> Checking if it is end of file or not
          if eofSwitch is not equal to 1
-            move curISBN to readStringsISBN(numISBN)
-            add 1 to numISBN
+            *> Stopping before the table overflows rather than silently corrupting or truncating the run
+            if numISBN is greater than maxISBNRecords then
+               display "WARNING: input file has more than " maxISBNRecords " lines - remaining lines will not be processed"
+               move 1 to tableFullWarned
+               move 1 to eofSwitch
+               close inputFile
+            else
+               move curISBN to readStringsISBN(numISBN)
+               add 1 to numISBN
+
+               *> Checkpointing our position every so often so a killed job can resume instead of starting over
+               divide numISBN by checkpointInterval giving checkpointDivision remainder checkpointModulo
+               if checkpointModulo is equal to 0 then
+                  move numISBN to checkpointValue
+                  perform writeCheckpoint
+               end-if
+            end-if
          end-if
 
       end-perform.
 
+      *> Note: the checkpoint is deliberately left in place here even though the file has been read all
+      *> the way through - isValid/checkSUM/checkDuplicatesISBN/convertToISBN13/crossReferenceCatalog
+      *> still have to run over everything that was just read, and if the job dies partway through one
+      *> of those it should resume this same batch rather than finding a cleared checkpoint and starting
+      *> the whole file over from record 1. It only gets cleared once the entire run has finished - see
+      *> the end of the mainline, just before STOP RUN.
+
+      *> Stripping hyphens/spaces out of every entry that was read so vendor exports like "0-306-40615-2"
+      *> validate the same as "0306406152" instead of failing on every punctuation character
+      move firstRecordToProcess to counter
+      perform until counter is equal to numISBN
+         move readStringsISBN(counter) to rawISBNForNormalize
+         perform normalizeISBNForCompare
+         move normalizedISBNResult to readStringsISBN(counter)
+         add 1 to counter
+      end-perform.
+
    *> isValid Subprogram/Paragraph - Determining which ISBN is valid and which is not
    isValid.
       *> Looping until the program has gone through all of the read potential ISBNs
-      move 1 to counter
+      move firstRecordToProcess to counter
       perform until counter is equal to numISBN
          move readStringsISBN(counter) to curISBN
          move 0 to foundErrorISBN
          move " " to tempProcessedMessageISBN
 
-         *> Looping through each character in the potential ISBN
-         move 1 to counterJ
-         perform until counterJ is equal to 11
-            move curISBN(counterJ:1) to curChar
-            
-            *> Checking if the current character is a valid character, then printing an error if thats the case
-            if curChar is not equal to '0' and curChar is not equal to '1' and curChar is not equal to '2' and curChar is not equal to '3'
-            and curChar is not equal to '4' and curChar is not equal to '5' and curChar is not equal to '6' and curChar is not equal to '7'
-            and curChar is not equal to '8' and curChar is not equal to '9' and curChar is not equal to 'x' and curChar is not equal to 'X' then
-               
-               *> Setting up the string that says what invalid character was found
-               if foundErrorISBN is equal to 0 then
-                  string "            Invalid ISBN - " delimited by size X'00' delimited by size into tempProcessedMessageISBN
+         *> Finding the actual normalized length of this entry (position of the first trailing space)
+         *> rather than trusting the position-11 heuristic below for anything but the common 10/13 case -
+         *> a mistyped entry (e.g. 11 or 12 characters) would otherwise slip past it and come out as a
+         *> confusing "invalid char" message instead of a clear length complaint
+         move 0 to actualISBNLength
+         move 0 to lengthScanDone
+         move 1 to lengthScanCounter
+         perform until lengthScanCounter is greater than 20 or lengthScanDone is equal to 1
+            if curISBN(lengthScanCounter:1) is equal to space
+               move 1 to lengthScanDone
+            else
+               add 1 to actualISBNLength
+            end-if
+            add 1 to lengthScanCounter
+         end-perform
+
+         if actualISBNLength is not equal to 10 and actualISBNLength is not equal to 13
+
+            *> Not a usable ISBN-10 or ISBN-13 length at all - reject outright without running the
+            *> per-character checks below, which assume one of those two lengths
+            move 1 to foundErrorISBN
+            move actualISBNLength to processedContentLength(counter)
+            string "Invalid ISBN - (entry is " actualISBNLength
+               " characters long - ISBN-10 must be 10, ISBN-13 must be 13) " delimited by size
+               X'00' delimited by size
+               into tempProcessedMessageISBN
+
+         else
+            move actualISBNLength to curISBNLength
+            move curISBNLength to processedContentLength(counter)
+            add 1 to curISBNLength giving curISBNLengthPlus1
+
+            *> Looping through each character in the potential ISBN
+            move 1 to counterJ
+            perform until counterJ is equal to curISBNLengthPlus1
+               move curISBN(counterJ:1) to curChar
+
+               *> Checking if the current character is a valid character, then printing an error if thats the case
+               *> The 'X' check digit is only permitted in the 10th position of an ISBN-10 - an ISBN-13 is numeric throughout
+               move 0 to foundValidCharISBN
+               if curChar is equal to '0' or curChar is equal to '1' or curChar is equal to '2' or curChar is equal to '3'
+               or curChar is equal to '4' or curChar is equal to '5' or curChar is equal to '6' or curChar is equal to '7'
+               or curChar is equal to '8' or curChar is equal to '9' then
+                  move 1 to foundValidCharISBN
+               end-if
+               if curISBNLength is equal to 10 and counterJ is equal to 10
+               and (curChar is equal to 'x' or curChar is equal to 'X') then
+                  move 1 to foundValidCharISBN
                end-if
-               move 1 to foundErrorISBN
 
-               *> Moving counter into a 2 digit integer variable for nicer string formatting
-               move counterJ to counterJTemp
+               if foundValidCharISBN is equal to 0 then
 
-               *> Appending the error to the string
-               string tempProcessedMessageISBN delimited by X'00' "(Invalid char '" curChar "' at " counterJTemp "/10) " delimited by X'00' X'00' delimited by size into tempProcessedMessageISBN
-            end-if
-            
-            add 1 to counterJ
-         end-perform
+                  *> Setting up the string that says what invalid character was found
+                  if foundErrorISBN is equal to 0 then
+                     string "Invalid ISBN - " delimited by size X'00' delimited by size into tempProcessedMessageISBN
+                  end-if
+                  move 1 to foundErrorISBN
+
+                  *> Moving counter into a 2 digit integer variable for nicer string formatting
+                  move counterJ to counterJTemp
+
+                  *> Appending the error to the string
+                  string tempProcessedMessageISBN delimited by X'00' "(Invalid char '" curChar "' at " counterJTemp "/" curISBNLength ") " delimited by X'00' X'00' delimited by size into tempProcessedMessageISBN
+               end-if
+
+               add 1 to counterJ
+            end-perform
+         end-if
 
          *> Combining the ISBN + string that says what is invalid
-         string curISBN delimited by " ", " ", into tempProcessedMessageISBN 
-         move tempProcessedMessageISBN to processedStringsISBN(counter)
+         string curISBN delimited by space "  " delimited by size tempProcessedMessageISBN delimited by X'00' X'00' delimited by size into processedStringsISBN(counter)
 
          *> Marking which entry in the array of strings has an error that was found with isValid
          if foundErrorISBN is equal to 1 then 
@@ -161,89 +431,443 @@ procedure division.
    *> checkSUM Subprogram/Paragraph - Determining which ISBN is valid by performing the checksum
    checkSUM.
       *> Looping through each individual saved potential ISBN
-      move 1 to counter
+      move firstRecordToProcess to counter
       perform until counter is equal to numISBN
          move readStringsISBN(counter) to curISBN
 
-         *> Looping through the first 9 digits of the potential ISBN
-         move 0 to totalChecksum
-         move 1 to counterJ
-         perform until counterJ is equal to 10
-            move curISBN(counterJ:1) to curChar
+         if processedContentLength(counter) is equal to 13 then
 
-            *> Determining what the current number to deal with is
-            if curChar is equal to 'x' or curChar is equal to 'X' then 
-               move 10 to curCharToInt
-            else 
+            *> EAN-13/ISBN-13 mod-10 checksum - weights alternate 1 and 3 across all 13 digits, including the check digit
+            move 0 to totalChecksum
+            move 1 to counterJ
+            perform until counterJ is equal to 14
+               move curISBN(counterJ:1) to curChar
                move curChar to curCharToInt
+
+               divide counterJ by 2 giving totalChecksumDivision remainder totalChecksumModulo
+               if totalChecksumModulo is equal to 0 then
+                  move 3 to curMultiplyFactor
+               else
+                  move 1 to curMultiplyFactor
+               end-if
+
+               multiply curMultiplyFactor by curCharToInt
+               add curCharToInt to totalChecksum
+
+               add 1 to counterJ
+            end-perform
+
+            *> A genuine EAN-13 checksum is exact - the weighted sum of all 13 digits must be a multiple of 10
+            divide totalChecksum by 10 giving totalChecksumDivision remainder totalChecksumModulo
+
+            move 0 to checksumFailed
+            if totalChecksumModulo is equal to 0 then
+               string "Valid ISBN" delimited by size X'00' delimited by size into tempProcessedMessageISBN
+            else
+               move totalChecksumModulo to eanChecksumRemainder
+               string "Invalid ISBN - (EAN-13 checksum remainder is '" eanChecksumRemainder "' instead of '0') " delimited by size X'00' delimited by size into tempProcessedMessageISBN
+               move 1 to checksumFailed
             end-if
 
-            *> Determining the multiplication value
-            move 11 to curMultiplyFactor
-            subtract counterJ from curMultiplyFactor
+         else
 
-            *> Accumulating all of the multiplied digits
-            multiply curMultiplyFactor by curCharToInt
-            add curCharToInt to totalChecksum
+            *> Looping through the first 9 digits of the potential ISBN-10
+            move 0 to totalChecksum
+            move 1 to counterJ
+            perform until counterJ is equal to 10
+               move curISBN(counterJ:1) to curChar
+
+               *> Determining what the current number to deal with is
+               if curChar is equal to 'x' or curChar is equal to 'X' then
+                  move 10 to curCharToInt
+               else
+                  move curChar to curCharToInt
+               end-if
 
-            add 1 to counterJ
-         end-perform
+               *> Determining the multiplication value
+               move 11 to curMultiplyFactor
+               subtract counterJ from curMultiplyFactor
 
-         *> Getting the 10th digit
-         move curISBN(counterJ:1) to curChar
-         if curChar is equal to 'x' or curChar is equal to 'X' then 
-            move 10 to curCharToInt
-         else 
-            move curChar to curCharToInt
-         end-if
+               *> Accumulating all of the multiplied digits
+               multiply curMultiplyFactor by curCharToInt
+               add curCharToInt to totalChecksum
+
+               add 1 to counterJ
+            end-perform
+
+            *> Getting the 10th digit
+            move curISBN(counterJ:1) to curChar
+            if curChar is equal to 'x' or curChar is equal to 'X' then
+               move 10 to curCharToInt
+            else
+               move curChar to curCharToInt
+            end-if
+
+            *> Finding the modulo of the sum, then subtracting 11 from it
+            divide totalChecksum by 11 giving totalChecksumDivision remainder totalChecksumModulo
+            subtract totalChecksumModulo from 11 giving totalChecksumSubtracted
 
-         *> Finding the modulo of the sum, then subtracting 11 from it
-         divide totalChecksum by 11 giving totalChecksumDivision remainder totalChecksumModulo
-         subtract totalChecksumModulo from 11 giving totalChecksumSubtracted
+            *> Dealing with the special case where the modulo was 0 resulting in a difference of 11, so setting the difference to 0
+            if totalChecksumSubtracted is equal to 11 then
+               move 0 to totalChecksumSubtracted
+            end-if
 
-         *> Dealing with the special case where the modulo was 0 resulting in a difference of 11, so setting the difference to 0
-         if totalChecksumSubtracted is equal to 11 then
-            move 0 to totalChecksumSubtracted
-         end-if 
+            *> Checking if the result is equal to the check digit
+            move 0 to checksumFailed
+            if curCharToInt is equal to totalChecksumSubtracted then
+               string "Valid ISBN" delimited by size X'00' delimited by size into tempProcessedMessageISBN
+            else
+               string "Invalid ISBN - (Calculated checksum is '" totalChecksumSubtracted "' instead of '" curCharToInt "') " delimited by size X'00' delimited by size into tempProcessedMessageISBN
+               move 1 to checksumFailed
+            end-if
 
-         *> Checking if the result is equal to the check digit
-         if curCharToInt is equal to totalChecksumSubtracted then
-            string "            Valid ISBN" delimited by size X'00' delimited by size into tempProcessedMessageISBN
-         else 
-            string "            Invalid ISBN - (Calculated checksum is '" totalChecksumSubtracted "' instead of '" curCharToInt "') " delimited by size X'00' delimited by size into tempProcessedMessageISBN
          end-if
 
          *> Checking if the current ISBN has been processed or not inside of the isValid paragraph, if it hasn't then save it
-         if processedContentInvalid(counter) is equal to 0 then 
-            string curISBN delimited by "_", " ", into tempProcessedMessageISBN 
-            move tempProcessedMessageISBN to processedStringsISBN(counter)
+         if processedContentInvalid(counter) is equal to 0 then
+            string curISBN delimited by space "  " delimited by size tempProcessedMessageISBN delimited by X'00' X'00' delimited by size into processedStringsISBN(counter)
          end-if
-         
+
+         *> A checksum failure invalidates the entry too, now that its message has been recorded above -
+         *> every downstream pass (report tally, audit log, crosswalk, catalog cross-reference) relies on
+         *> processedContentInvalid to mean "this entry is actually fine", not just "isValid liked it"
+         if checksumFailed is equal to 1 then
+            move 1 to processedContentInvalid(counter)
+         end-if
+
       add 1 to counter
 
       end-perform.
 
+   *> Flagging repeated ISBNs within this batch now that every entry has a validity message built
+   perform checkDuplicatesISBN.
+
+   *> Producing the ISBN-10 -> ISBN-13 crosswalk file for every ISBN-10 that passed validation
+   perform convertToISBN13.
+
+   *> Annotating validated entries with whether they are already in our catalog or are new titles
+   perform crossReferenceCatalog.
+
+   *> Opening the report file that will hold a permanent copy of the results
+   open output reportFile
+   move 1 to reportFileAvailable
+   if reportFileStatus is not equal to 00 then
+      move 0 to reportFileAvailable
+      move spaces to displayMessageBuffer
+      string "WARNING: report file " delimited by size
+         reportFileName delimited by space
+         " could not be created - results will only be shown on screen" delimited by size
+         into displayMessageBuffer
+      display displayMessageBuffer
+   end-if
+   move 0 to totalValidCount
+   move 0 to totalInvalidCount
+
    *> Printing out the saved ISBNs + their validity status and messages
-   move 1 to counter
+   move firstRecordToProcess to counter
    perform until counter is equal to numISBN
 
       *> Looping through each character in the ISBN + validity status and message string until the final character is printed, AKA until reaching the null termination character
       move space to curChar
       move processedStringsISBN(counter) to tempProcessedMessageISBN
+      move spaces to reportRecord
 
       move 1 to counterJ
       perform until curChar is equal to X'00'
          move tempProcessedMessageISBN(counterJ:1) to curChar
-         if curChar is not equal to X'00' then 
+         if curChar is not equal to X'00' then
             display curChar with no advancing
+            move curChar to reportRecord(counterJ:1)
             add 1 to counterJ
          end-if
       end-perform
       display " "
       display " "
+      if reportFileAvailable is equal to 1
+         write reportRecord
+      end-if
+
+      *> Tallying the valid/invalid counts for the report footer
+      if processedContentInvalid(counter) is equal to 1 then
+         add 1 to totalInvalidCount
+      else
+         add 1 to totalValidCount
+      end-if
+
       add 1 to counter
 
    end-perform.
 
+   *> Writing the summary footer to the report file
+   subtract firstRecordToProcess from numISBN giving numISBNRead
+   if reportFileAvailable is equal to 1
+      move spaces to reportRecord
+      write reportRecord
+      move spaces to reportRecord
+      if resumeRequested is equal to 1 then
+         string "ISBNs read this run (file reprocessed in full after resuming from checkpoint record " restartCounter "): " numISBNRead delimited by size into reportRecord
+      else
+         string "ISBNs read: " numISBNRead delimited by size into reportRecord
+      end-if
+      write reportRecord
+      move spaces to reportRecord
+      string "Valid: " totalValidCount delimited by size into reportRecord
+      write reportRecord
+      move spaces to reportRecord
+      string "Invalid: " totalInvalidCount delimited by size into reportRecord
+      write reportRecord
+      close reportFile
+   end-if
+
+   *> Recording this run in the persistent audit trail
+   perform writeAuditLog.
+
+   *> The whole run (read, validation, crosswalk, catalog cross-reference, report, audit) finished
+   *> cleanly, so the checkpoint no longer applies - clear it out so a later run against this same
+   *> file name starts fresh instead of thinking it needs to resume
+   if tableFullWarned is equal to 0 then
+      move 0 to checkpointValue
+      perform writeCheckpoint
+   end-if
+
    display "------------------------------------------------------------------------------"
    display "Finished reading, processing, and outputting the data, exiting program".
+   display "A copy of these results has been written to the report file: " with no advancing
+   display reportFileName.
+   stop run.
+
+   *> writeCheckpoint Subprogram/Paragraph - Saves the current read position (checkpointValue) for this
+   *> input file to the restart file, overwriting whatever checkpoint was there before
+   writeCheckpoint.
+      open output restartFile
+      if restartFileStatus is not equal to 00 then
+         move spaces to displayMessageBuffer
+         string "WARNING: checkpoint file " delimited by size
+            restartFileName delimited by space
+            " could not be written - this run will not be resumable if it is interrupted" delimited by size
+            into displayMessageBuffer
+         display displayMessageBuffer
+      else
+         move fileName to restartSavedFileName
+         move checkpointValue to restartSavedCounter
+         write restartRecord
+         close restartFile
+      end-if.
+
+   *> normalizeISBNForCompare Subprogram/Paragraph - Strips hyphens and spaces out of rawISBNForNormalize,
+   *> leaving the bare digits (plus check letter) left-justified in normalizedISBNResult for comparison
+   normalizeISBNForCompare.
+      move spaces to normalizedISBNResult
+      move 0 to normalizeResultLen
+      move 1 to normalizeCounterJ
+      perform until normalizeCounterJ is greater than 20
+         move rawISBNForNormalize(normalizeCounterJ:1) to curChar
+         if curChar is not equal to '-' and curChar is not equal to space
+         and normalizeResultLen is less than 13
+            add 1 to normalizeResultLen
+            move curChar to normalizedISBNResult(normalizeResultLen:1)
+         end-if
+         add 1 to normalizeCounterJ
+      end-perform.
+
+   *> checkDuplicatesISBN Subprogram/Paragraph - Reconciliation pass that flags ISBNs appearing more than
+   *> once in this batch (exact matches as well as ones that only differ by hyphenation/spacing) so repeat
+   *> orders can be caught before they go to purchasing
+   checkDuplicatesISBN.
+      *> Clearing out the duplicate flags before the comparison pass
+      move firstRecordToProcess to counter
+      perform until counter is equal to numISBN
+         move 0 to processedContentDuplicate(counter)
+         move 0 to processedContentDupOf(counter)
+         add 1 to counter
+      end-perform
+
+      *> Comparing every entry against every later entry. readStringsISBN was already normalized
+      *> (hyphens/spaces stripped) back in readISBN before isValid ever ran, so there's no need to
+      *> re-run that strip here - a plain compare of the already-normalized table entries is all
+      *> that's needed, which keeps this pass from re-scanning every candidate character by character
+      *> on every single pairing (that re-scan was what made this pass crawl on a large batch)
+      move firstRecordToProcess to counter
+      perform until counter is equal to numISBN
+         if processedContentDuplicate(counter) is equal to 0
+            move readStringsISBN(counter) to normISBNA
+
+            move counter to counterK
+            add 1 to counterK
+            perform until counterK is equal to numISBN
+               if processedContentDuplicate(counterK) is equal to 0
+               and readStringsISBN(counterK) is equal to normISBNA
+                  move 1 to processedContentDuplicate(counterK)
+                  move counter to processedContentDupOf(counterK)
+               end-if
+               add 1 to counterK
+            end-perform
+         end-if
+         add 1 to counter
+      end-perform
+
+      *> Appending a note to the already-built report line for every entry flagged as a repeat
+      move firstRecordToProcess to counter
+      perform until counter is equal to numISBN
+         if processedContentDuplicate(counter) is equal to 1
+            move processedContentDupOf(counter) to counterK
+            string processedStringsISBN(counter) delimited by X'00'
+               " [DUPLICATE - matches entry " counterK " in this batch] " delimited by size
+               X'00' X'00' delimited by size
+               into processedStringsISBN(counter)
+         end-if
+         add 1 to counter
+      end-perform.
+
+   *> writeAuditLog Subprogram/Paragraph - Appends one line to the persistent run-history audit file so
+   *> compliance can tell when a catalog file was last validated and how it came out without re-running it
+   writeAuditLog.
+      open extend auditFile
+      if auditFileStatus is not equal to 00 then
+         open output auditFile
+      end-if
+
+      accept auditDate from date yyyymmdd
+      accept auditTime from time
+
+      move spaces to auditSegmentNote
+      if resumeRequested is equal to 1 then
+         string "RESUMED-REPROCESSED-FROM-" restartCounter delimited by size into auditSegmentNote
+      end-if
+
+      move spaces to auditRecord
+      string auditDate delimited by size
+         " " delimited by size
+         auditTime delimited by size
+         " FILE=" delimited by size
+         fileName delimited by space
+         " READ=" delimited by size
+         numISBNRead delimited by size
+         " VALID=" delimited by size
+         totalValidCount delimited by size
+         " INVALID=" delimited by size
+         totalInvalidCount delimited by size
+         " " delimited by size
+         auditSegmentNote delimited by space
+         into auditRecord
+
+      write auditRecord
+      close auditFile.
+
+   *> convertToISBN13 Subprogram/Paragraph - Produces the ISBN-13 equivalent of every ISBN-10 that passed
+   *> validation (978 prefix + the original first 9 digits, with a freshly computed EAN-13 check digit) and
+   *> writes an old-ISBN-10/new-ISBN-13 crosswalk file for the shelf-list migration
+   convertToISBN13.
+      open output crosswalkFile
+      move 1 to crosswalkFileAvailable
+      if crosswalkFileStatus is not equal to 00 then
+         move 0 to crosswalkFileAvailable
+         move spaces to displayMessageBuffer
+         string "WARNING: crosswalk file " delimited by size
+            crosswalkFileName delimited by space
+            " could not be created - ISBN-13 crosswalk will not be written to disk" delimited by size
+            into displayMessageBuffer
+         display displayMessageBuffer
+      end-if
+
+      move firstRecordToProcess to counter
+      perform until counter is equal to numISBN
+         if processedContentInvalid(counter) is equal to 0
+         and processedContentLength(counter) is equal to 10
+            move readStringsISBN(counter) to curISBN
+
+            *> Laying the 978 prefix plus the original first 9 digits into the first 12 positions
+            move spaces to isbn13Candidate
+            string "978" curISBN(1:9) delimited by size into isbn13Candidate
+
+            *> Weighing the 12 known digits 1/3 alternating, same rule as the EAN-13 checksum in checkSUM
+            move 0 to totalChecksum
+            move 1 to counterJ
+            perform until counterJ is equal to 13
+               move isbn13Candidate(counterJ:1) to curChar
+               move curChar to curCharToInt
+
+               divide counterJ by 2 giving totalChecksumDivision remainder totalChecksumModulo
+               if totalChecksumModulo is equal to 0 then
+                  move 3 to curMultiplyFactor
+               else
+                  move 1 to curMultiplyFactor
+               end-if
+
+               multiply curMultiplyFactor by curCharToInt
+               add curCharToInt to totalChecksum
+
+               add 1 to counterJ
+            end-perform
+
+            *> The check digit is whatever brings the weighted sum up to the next multiple of 10
+            divide totalChecksum by 10 giving totalChecksumDivision remainder totalChecksumModulo
+            subtract totalChecksumModulo from 10 giving totalChecksumSubtracted
+            if totalChecksumSubtracted is equal to 10 then
+               move 0 to totalChecksumSubtracted
+            end-if
+            move totalChecksumSubtracted to isbn13CheckDigit
+            move isbn13CheckDigit to isbn13Candidate(13:1)
+
+            if crosswalkFileAvailable is equal to 1
+               move spaces to crosswalkRecord
+               string curISBN(1:10) delimited by size "  " delimited by size isbn13Candidate delimited by size into crosswalkRecord
+               write crosswalkRecord
+            end-if
+
+            *> Remembering the canonical ISBN-13 form so crossReferenceCatalog has one key format to look up
+            move isbn13Candidate to processedContentISBN13(counter)
+
+         else
+            if processedContentInvalid(counter) is equal to 0
+            and processedContentLength(counter) is equal to 13
+               move readStringsISBN(counter) to curISBN
+               move curISBN to processedContentISBN13(counter)
+            end-if
+         end-if
+         add 1 to counter
+      end-perform
+
+      if crosswalkFileAvailable is equal to 1
+         close crosswalkFile
+      end-if.
+
+   *> crossReferenceCatalog Subprogram/Paragraph - Looks up every validated ISBN against the indexed catalog
+   *> master file and annotates the report with whether the title is already on the shelf or is a new
+   *> purchase, so acquisitions can spot accidental reorders
+   crossReferenceCatalog.
+      move 1 to catalogAvailable
+      open input catalogFile
+      if catalogFileStatus is not equal to 00 then
+         move 0 to catalogAvailable
+         move spaces to displayMessageBuffer
+         string "WARNING: catalog master file " delimited by size
+            catalogFileName delimited by space
+            " could not be opened - skipping catalog cross-reference" delimited by size
+            into displayMessageBuffer
+         display displayMessageBuffer
+      end-if
+
+      if catalogAvailable is equal to 1
+         move firstRecordToProcess to counter
+         perform until counter is equal to numISBN
+            if processedContentInvalid(counter) is equal to 0
+               move processedContentISBN13(counter) to catalogISBN
+               read catalogFile
+                  invalid key
+                     string processedStringsISBN(counter) delimited by X'00'
+                        " [NEW TITLE]" delimited by size
+                        X'00' X'00' delimited by size
+                        into processedStringsISBN(counter)
+                  not invalid key
+                     string processedStringsISBN(counter) delimited by X'00'
+                        " [ALREADY IN CATALOG]" delimited by size
+                        X'00' X'00' delimited by size
+                        into processedStringsISBN(counter)
+               end-read
+            end-if
+            add 1 to counter
+         end-perform
+
+         close catalogFile
+      end-if.
